@@ -0,0 +1,113 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID : INFIX01                                       *
+000040*    AUTHOR     : D. KUGEL                                      *
+000050*    FUNCTION   : MAINTENANCE UTILITY FOR THE TRANSACTION LOG.   *
+000060*                 LOOKS UP A SINGLE RECORD BY ITS DATE1/TIM1     *
+000070*                 KEY AND LETS THE OPERATOR CORRECT THE VAR1     *
+000080*                 VALUE IN PLACE, THE SAME WAY CORRECTIONS ARE   *
+000090*                 MADE TO OUR OTHER INDEXED MASTER FILES.        *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    ------------------------------------------------------     *
+000130*    2026-08-09  DK  ORIGINAL.                                  *
+000140*                                                                *
+000150*****************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. INFIX01.
+000180 AUTHOR. D. KUGEL.
+000190 INSTALLATION. DATA ENTRY SYSTEMS.
+000200 DATE-WRITTEN. 2026-08-09.
+000210 DATE-COMPILED.
+000220*
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT TRAN-FILE ASSIGN TO "TRANLOG"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS DYNAMIC
+000290         RECORD KEY IS TR-KEY
+000300         FILE STATUS IS WS-TRAN-STATUS.
+000310*
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340*****************************************************************
+000350*    TRAN-FILE - TRANSACTION LOG OF OPERATOR ENTRIES             *
+000360*****************************************************************
+000370 FD  TRAN-FILE
+000380     RECORDING MODE IS F
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY TRANREC.
+000410*
+000420 WORKING-STORAGE SECTION.
+000430 01  WS-TRAN-STATUS               PIC X(02).
+000440     88  WS-TRAN-OK                           VALUE "00".
+000450*
+000460 01  WS-LOOKUP-DATE1              PIC 9(08).
+000470 01  WS-LOOKUP-TIM1               PIC 9(06).
+000480 01  WS-NEW-VAR1                  PIC X(22).
+000490*
+000500 PROCEDURE DIVISION.
+000510*****************************************************************
+000520*    0000-MAINLINE                                               *
+000530*****************************************************************
+000540 0000-MAINLINE.
+000550     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000560     IF WS-TRAN-OK
+000565         PERFORM 2000-LOOKUP-AND-CORRECT
+000567     END-IF
+000570     PERFORM 9000-TERMINATE
+000580     GOBACK.
+000590*
+000600*****************************************************************
+000610*    1000-INITIALIZE - OPEN THE TRANSACTION LOG FOR UPDATE       *
+000620*****************************************************************
+000630 1000-INITIALIZE.
+000640     OPEN I-O TRAN-FILE
+000641     IF NOT WS-TRAN-OK
+000642         DISPLAY "unable to open TRANLOG, file status: "
+000643             WS-TRAN-STATUS
+000644         GO TO 1000-INITIALIZE-EXIT
+000645     END-IF.
+000646 1000-INITIALIZE-EXIT.
+000647     EXIT.
+000650*
+000660*****************************************************************
+000670*    2000-LOOKUP-AND-CORRECT - READ ONE RECORD BY KEY AND LET    *
+000680*                              THE OPERATOR CORRECT ITS VAR1     *
+000690*****************************************************************
+000700 2000-LOOKUP-AND-CORRECT.
+000710     DISPLAY "enter transaction date to correct (CCYYMMDD):"
+000720     ACCEPT WS-LOOKUP-DATE1
+000730     DISPLAY "enter transaction time to correct (HHMMSS):"
+000740     ACCEPT WS-LOOKUP-TIM1
+000750     MOVE WS-LOOKUP-DATE1 TO TR-KEY-DATE1
+000760     MOVE WS-LOOKUP-TIM1 TO TR-KEY-TIM1
+000770     READ TRAN-FILE
+000780         INVALID KEY
+000790             DISPLAY "no transaction found for that key"
+000800     END-READ
+000810     IF WS-TRAN-OK
+000820         PERFORM 2100-APPLY-CORRECTION
+000830     END-IF.
+000840*
+000850*****************************************************************
+000860*    2100-APPLY-CORRECTION - SHOW THE CURRENT VAR1, ACCEPT THE   *
+000870*                            CORRECTED VALUE, AND REWRITE IT     *
+000880*****************************************************************
+000890 2100-APPLY-CORRECTION.
+000900     DISPLAY "current VAR1: " TR-VAR1
+000910     DISPLAY "enter corrected VAR1:"
+000920     ACCEPT WS-NEW-VAR1
+000930     MOVE WS-NEW-VAR1 TO TR-VAR1
+000940     REWRITE TRAN-RECORD
+000950         INVALID KEY
+000960             DISPLAY "rewrite failed for that key"
+000970     END-REWRITE
+000980     DISPLAY "record updated.".
+000990*
+001000*****************************************************************
+001010*    9000-TERMINATE - CLOSE THE TRANSACTION LOG                  *
+001020*****************************************************************
+001030 9000-TERMINATE.
+001040     CLOSE TRAN-FILE.
