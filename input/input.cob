@@ -1,20 +1,309 @@
-*> test 2 compile with "cobc -x -free <filename>
-identification division.
-program-id. hello2.
-environment division.
-data division.
-working-storage section.
-01 var1   PIC X(22).
-01 date1   PIC x(10).
-01 tim1   pic x(6).
-procedure division.
-display "Hello!".
-*> just a comment
-*> comments must have * and >
-display "type something:"
-accept var1.
-accept date1 from date.
-accept tim1 from time.
-display "you typed: " var1 ". date: " date1 "-" tim1.
-display "--- done. ---"
-goback.
+000010*****************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID : INPUT01                                       *
+000040*    AUTHOR     : D. KUGEL                                      *
+000050*    FUNCTION   : INTERACTIVE DATA-ENTRY SCREEN.  CAPTURES AN    *
+000060*                 OPERATOR-KEYED VALUE ALONG WITH A DATE/TIME    *
+000070*                 STAMP AND LOGS IT TO THE TRANSACTION FILE.     *
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    ------------------------------------------------------     *
+000110*    2026-08-09  DK  ADDED TRAN-FILE LOGGING OF EACH ENTRY SO    *
+000120*                    CAPTURED DATA SURVIVES PAST THE RUN.        *
+000130*    2026-08-09  DK  ADDED EDIT-CHECK/RE-PROMPT LOOP AROUND THE  *
+000140*                    VAR1 ACCEPT - BLANK ENTRIES ARE REJECTED.   *
+000150*    2026-08-09  DK  DATE1 IS NOW CENTURY-WINDOWED AND EDITED TO *
+000160*                    MM/DD/CCYY BEFORE IT IS SHOWN OR LOGGED.    *
+000170*    2026-08-09  DK  REWORKED INTO A MULTI-ENTRY SESSION.  THE   *
+000180*                    OPERATOR KEYS "END" TO QUIT.  A RECORD      *
+000190*                    COUNT IS CHECKPOINTED AFTER EVERY ENTRY SO  *
+000200*                    A RESTART PICKS UP WHERE AN ABEND LEFT OFF. *
+000210*    2026-08-09  DK  TRAN-RECORD MOVED TO A SHARED COPYBOOK NOW  *
+000220*                    THAT INRPT01 ALSO READS THE LOG.            *
+000230*    2026-08-09  DK  OPERATOR ID IS NOW CAPTURED ONCE PER        *
+000240*                    SESSION AND CARRIED INTO EVERY LOGGED       *
+000250*                    RECORD FOR THE AUDIT TRAIL.                 *
+000260*    2026-08-09  DK  TRAN-FILE CONVERTED TO AN INDEXED FILE      *
+000270*                    KEYED ON DATE1/TIM1 SO A SINGLE RECORD CAN  *
+000280*                    BE LOOKED UP AND CORRECTED DIRECTLY.        *
+000290*    2026-08-09  DK  RENAMED TO INPUT01 AND SET RETURN-CODE ON   *
+000300*                    THE WAY OUT SO HELLO2 CAN CALL THIS AS A    *
+000310*                    SUBPROGRAM INSTEAD OF OPERATORS HAVING TO   *
+000320*                    KNOW TO RUN IT DIRECTLY.                    *
+000330*    2026-08-09  DK  SWITCHES ARE NOW RESET AT THE TOP OF        *
+000340*                    1000-INITIALIZE - WORKING-STORAGE IS NOT    *
+000350*                    REINITIALIZED BETWEEN CALLS SINCE HELLO2    *
+000360*                    CALLS THIS PROGRAM REPEATEDLY WITHOUT A     *
+000370*                    CANCEL.  ALSO MOVED THE CHECKPOINT/COUNT    *
+000380*                    UPDATE INSIDE THE SUCCESSFUL-WRITE PATH SO  *
+000390*                    A DUPLICATE KEY NO LONGER INFLATES THE      *
+000400*                    RESTART COUNT FOR AN ENTRY THAT WAS NEVER   *
+000410*                    ACTUALLY LOGGED.                            *
+000420*    2026-08-09  DK  9000-TERMINATE NOW TRACKS WHETHER TRAN-FILE *
+000430*                    ACTUALLY OPENED AND ONLY CLOSES IT AND      *
+000440*                    RETURNS A ZERO RETURN-CODE WHEN IT DID, SO  *
+000450*                    HELLO2'S RETURN-CODE CHECK CAN ACTUALLY     *
+000460*                    DETECT AN INITIALIZATION FAILURE.  ALSO     *
+000470*                    ADDED A FILE STATUS CHECK AROUND THE        *
+000480*                    CHECKPOINT OPEN/WRITE SO A FAILED CHECKPOINT*
+000490*                    IS REPORTED INSTEAD OF SILENT.              *
+000500*****************************************************************
+000510 IDENTIFICATION DIVISION.
+000520 PROGRAM-ID. INPUT01.
+000530 AUTHOR. D. KUGEL.
+000540 INSTALLATION. DATA ENTRY SYSTEMS.
+000550 DATE-WRITTEN. 2024-01-15.
+000560 DATE-COMPILED.
+000570*
+000580 ENVIRONMENT DIVISION.
+000590 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000610     SELECT TRAN-FILE ASSIGN TO "TRANLOG"
+000620         ORGANIZATION IS INDEXED
+000630         ACCESS MODE IS DYNAMIC
+000640         RECORD KEY IS TR-KEY
+000650         FILE STATUS IS WS-TRAN-STATUS.
+000660*
+000670     SELECT CKPT-FILE ASSIGN TO "INCKPT"
+000680         ORGANIZATION IS SEQUENTIAL
+000690         FILE STATUS IS WS-CKPT-STATUS.
+000700*
+000710 DATA DIVISION.
+000720 FILE SECTION.
+000730*****************************************************************
+000740*    TRAN-FILE - TRANSACTION LOG OF OPERATOR ENTRIES             *
+000750*****************************************************************
+000760 FD  TRAN-FILE
+000770     RECORDING MODE IS F
+000780     LABEL RECORDS ARE STANDARD.
+000790     COPY TRANREC.
+000800*
+000810*****************************************************************
+000820*    CKPT-FILE - LAST CHECKPOINTED RECORD COUNT FOR RESTART      *
+000830*****************************************************************
+000840 FD  CKPT-FILE
+000850     RECORDING MODE IS F
+000860     LABEL RECORDS ARE STANDARD.
+000870 01  CKPT-RECORD.
+000880     05  CKPT-COUNT          PIC 9(08).
+000890*
+000900 WORKING-STORAGE SECTION.
+000910 01  VAR1                    PIC X(22).
+000920 01  DATE1                   PIC X(10).
+000930 01  TIM1                    PIC X(06).
+000940*
+000950     COPY OPERID.
+000960*
+000970 01  WS-CKPT-STATUS          PIC X(02).
+000980     88  WS-CKPT-FOUND                       VALUE "00".
+000990     88  WS-CKPT-OK                          VALUE "00".
+001000*
+001010 01  WS-TRAN-STATUS          PIC X(02).
+001020     88  WS-TRAN-OK                          VALUE "00".
+001030*
+001040 01  WS-RECORD-COUNT         PIC 9(08)        COMP.
+001050*
+001060 01  WS-SWITCHES.
+001070     05  WS-VAR1-VALID-SW    PIC X(01)       VALUE "N".
+001080         88  VAR1-IS-VALID                   VALUE "Y".
+001090     05  WS-SENTINEL-SW      PIC X(01)       VALUE "N".
+001100         88  END-OF-ENTRIES                  VALUE "Y".
+001110     05  WS-OPID-VALID-SW    PIC X(01)       VALUE "N".
+001120         88  OPID-IS-VALID                   VALUE "Y".
+001130     05  WS-WRITE-OK-SW      PIC X(01)       VALUE "N".
+001140         88  WRITE-IS-OK                     VALUE "Y".
+001150     05  WS-TRAN-OPEN-SW     PIC X(01)       VALUE "N".
+001160         88  TRAN-FILE-OPEN                  VALUE "Y".
+001170*
+001180 01  WS-DATE1-FIELDS.
+001190     05  WS-DATE1-YY         PIC 9(02).
+001200     05  WS-DATE1-MM         PIC 9(02).
+001210     05  WS-DATE1-DD         PIC 9(02).
+001220     05  WS-DATE1-CCYY       PIC 9(04).
+001230*
+001240 01  DATE1-FMT               PIC X(10).
+001250*
+001260 PROCEDURE DIVISION.
+001270*****************************************************************
+001280*    0000-MAINLINE                                               *
+001290*****************************************************************
+001300 0000-MAINLINE.
+001310     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+001320     PERFORM 2000-PROCESS-ENTRY UNTIL END-OF-ENTRIES
+001330     PERFORM 9000-TERMINATE
+001340     GOBACK.
+001350*
+001360*****************************************************************
+001370*    1000-INITIALIZE - RESTORE THE CHECKPOINT COUNT AND OPEN     *
+001380*                      THE TRANSACTION LOG, ADDING TO IT RATHER  *
+001390*                      THAN REBUILDING IT IF AN EARLIER SESSION  *
+001400*                      LEFT A CHECKPOINT BEHIND                  *
+001410*****************************************************************
+001420 1000-INITIALIZE.
+001430     DISPLAY "Hello!"
+001440     PERFORM 1100-RESET-SWITCHES
+001450     PERFORM 1200-EDIT-OPERATOR-ID UNTIL OPID-IS-VALID
+001460     MOVE ZERO TO WS-RECORD-COUNT
+001470     OPEN INPUT CKPT-FILE
+001480     IF WS-CKPT-FOUND
+001490         READ CKPT-FILE INTO CKPT-RECORD
+001500         IF WS-CKPT-FOUND
+001510             MOVE CKPT-COUNT TO WS-RECORD-COUNT
+001520         END-IF
+001530         CLOSE CKPT-FILE
+001540     END-IF
+001550     IF WS-RECORD-COUNT > ZERO
+001560         DISPLAY "resuming after checkpoint, record count: "
+001570             WS-RECORD-COUNT
+001580         OPEN I-O TRAN-FILE
+001590     ELSE
+001600         OPEN OUTPUT TRAN-FILE
+001610     END-IF
+001620     IF WS-TRAN-OK
+001630         MOVE "Y" TO WS-TRAN-OPEN-SW
+001640     ELSE
+001650         DISPLAY "unable to open TRANLOG, file status: "
+001660             WS-TRAN-STATUS
+001670         MOVE "Y" TO WS-SENTINEL-SW
+001680         GO TO 1000-INITIALIZE-EXIT
+001690     END-IF.
+001700 1000-INITIALIZE-EXIT.
+001710     EXIT.
+001720*
+001730*****************************************************************
+001740*    1100-RESET-SWITCHES - RESTORE EVERY SWITCH TO ITS INITIAL   *
+001750*                         STATE.  NEEDED BECAUSE HELLO2 CALLS    *
+001760*                         THIS PROGRAM REPEATEDLY WITHOUT A      *
+001770*                         CANCEL, SO WORKING-STORAGE IS NOT      *
+001780*                         REINITIALIZED BETWEEN SESSIONS.        *
+001790*****************************************************************
+001800 1100-RESET-SWITCHES.
+001810     MOVE "N" TO WS-VAR1-VALID-SW
+001820     MOVE "N" TO WS-SENTINEL-SW
+001830     MOVE "N" TO WS-OPID-VALID-SW
+001840     MOVE "N" TO WS-TRAN-OPEN-SW.
+001850*
+001860*****************************************************************
+001870*    1200-EDIT-OPERATOR-ID - ACCEPT THE OPERATOR ID FOR THIS     *
+001880*                            SESSION AND REJECT AN ALL-SPACES    *
+001890*                            ENTRY                               *
+001900*****************************************************************
+001910 1200-EDIT-OPERATOR-ID.
+001920     DISPLAY "enter operator id:"
+001930     ACCEPT OPERATOR-ID
+001940     IF OPERATOR-ID = SPACES
+001950         MOVE "N" TO WS-OPID-VALID-SW
+001960     ELSE
+001970         MOVE "Y" TO WS-OPID-VALID-SW
+001980     END-IF.
+001990*
+002000*****************************************************************
+002010*    2000-PROCESS-ENTRY - PROMPT THE OPERATOR AND LOG THE ENTRY, *
+002020*                         RE-PROMPTING ON A DUPLICATE KEY SO A   *
+002030*                         SAME-SECOND COLLISION ISN'T SILENTLY   *
+002040*                         DROPPED, UNTIL THE ENTRY IS LOGGED OR  *
+002050*                         THE SENTINEL IS KEYED                  *
+002060*****************************************************************
+002070 2000-PROCESS-ENTRY.
+002080     MOVE "N" TO WS-WRITE-OK-SW
+002090     PERFORM 2050-CAPTURE-AND-LOG-ENTRY
+002100         UNTIL WRITE-IS-OK OR END-OF-ENTRIES.
+002110*
+002120*****************************************************************
+002130*    2050-CAPTURE-AND-LOG-ENTRY - ACCEPT ONE ENTRY AND LOG IT    *
+002140*****************************************************************
+002150 2050-CAPTURE-AND-LOG-ENTRY.
+002160     MOVE "N" TO WS-VAR1-VALID-SW
+002170     PERFORM 2100-EDIT-VAR1 UNTIL VAR1-IS-VALID
+002180     IF NOT END-OF-ENTRIES
+002190         ACCEPT DATE1 FROM DATE
+002200         ACCEPT TIM1 FROM TIME
+002210         PERFORM 2200-FORMAT-DATE1
+002220         DISPLAY "you typed: " VAR1 ". date: " DATE1-FMT "-" TIM1
+002230         COMPUTE TR-KEY-DATE1 = WS-DATE1-CCYY * 10000
+002240             + WS-DATE1-MM * 100 + WS-DATE1-DD
+002250         MOVE TIM1          TO TR-KEY-TIM1
+002260         MOVE VAR1          TO TR-VAR1
+002270         MOVE DATE1-FMT     TO TR-DATE1
+002280         MOVE TIM1          TO TR-TIM1
+002290         MOVE OPERATOR-ID   TO TR-OPERATOR-ID
+002300         WRITE TRAN-RECORD
+002310             INVALID KEY
+002320                 DISPLAY "duplicate transaction key - "
+002330                     "please re-enter this entry"
+002340             NOT INVALID KEY
+002350                 MOVE "Y" TO WS-WRITE-OK-SW
+002360                 ADD 1 TO WS-RECORD-COUNT
+002370                 PERFORM 8000-CHECKPOINT THRU 8000-CHECKPOINT-EXIT
+002380         END-WRITE
+002390     END-IF.
+002400*
+002410*****************************************************************
+002420*    2100-EDIT-VAR1 - ACCEPT VAR1, REJECT AN ALL-SPACES ENTRY,   *
+002430*                     AND RECOGNIZE THE "END" SENTINEL           *
+002440*****************************************************************
+002450 2100-EDIT-VAR1.
+002460     DISPLAY "type something (or END to quit):"
+002470     ACCEPT VAR1
+002480     IF VAR1 = SPACES
+002490         MOVE "N" TO WS-VAR1-VALID-SW
+002500     ELSE
+002510         MOVE "Y" TO WS-VAR1-VALID-SW
+002520         IF VAR1 = "END"
+002530             MOVE "Y" TO WS-SENTINEL-SW
+002540         END-IF
+002550     END-IF.
+002560*
+002570*****************************************************************
+002580*    2200-FORMAT-DATE1 - CENTURY-WINDOW AND EDIT DATE1 TO        *
+002590*                        MM/DD/CCYY FORMAT                      *
+002600*****************************************************************
+002610 2200-FORMAT-DATE1.
+002620     MOVE DATE1(1:2) TO WS-DATE1-YY
+002630     MOVE DATE1(3:2) TO WS-DATE1-MM
+002640     MOVE DATE1(5:2) TO WS-DATE1-DD
+002650     IF WS-DATE1-YY < 50
+002660         COMPUTE WS-DATE1-CCYY = 2000 + WS-DATE1-YY
+002670     ELSE
+002680         COMPUTE WS-DATE1-CCYY = 1900 + WS-DATE1-YY
+002690     END-IF
+002700     STRING WS-DATE1-MM   DELIMITED BY SIZE
+002710            "/"           DELIMITED BY SIZE
+002720            WS-DATE1-DD   DELIMITED BY SIZE
+002730            "/"           DELIMITED BY SIZE
+002740            WS-DATE1-CCYY DELIMITED BY SIZE
+002750         INTO DATE1-FMT
+002760     END-STRING.
+002770*
+002780*****************************************************************
+002790*    8000-CHECKPOINT - PERSIST THE RUNNING RECORD COUNT SO A     *
+002800*                      RESTART CAN PICK UP WHERE THIS LEFT OFF   *
+002810*****************************************************************
+002820 8000-CHECKPOINT.
+002830     OPEN OUTPUT CKPT-FILE
+002840     IF NOT WS-CKPT-OK
+002850         DISPLAY "unable to open INCKPT, file status: "
+002860             WS-CKPT-STATUS
+002870         GO TO 8000-CHECKPOINT-EXIT
+002880     END-IF
+002890     MOVE WS-RECORD-COUNT TO CKPT-COUNT
+002900     WRITE CKPT-RECORD
+002910     IF NOT WS-CKPT-OK
+002920         DISPLAY "unable to write INCKPT, file status: "
+002930             WS-CKPT-STATUS
+002940     END-IF
+002950     CLOSE CKPT-FILE.
+002960 8000-CHECKPOINT-EXIT.
+002970     EXIT.
+002980*
+002990*****************************************************************
+003000*    9000-TERMINATE - CLOSE THE TRANSACTION LOG AND SET THE      *
+003010*                     RETURN CODE FOR WHOEVER CALLED US          *
+003020*****************************************************************
+003030 9000-TERMINATE.
+003040     IF TRAN-FILE-OPEN
+003050         CLOSE TRAN-FILE
+003060         MOVE ZERO TO RETURN-CODE
+003070     ELSE
+003080         MOVE 1 TO RETURN-CODE
+003090     END-IF.
