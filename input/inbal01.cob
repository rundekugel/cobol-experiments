@@ -0,0 +1,193 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID : INBAL01                                       *
+000040*    AUTHOR     : D. KUGEL                                      *
+000050*    FUNCTION   : END-OF-DAY CONTROL-TOTAL / BALANCING STEP.     *
+000060*                 READS THE FULL TRANSACTION LOG AND PRINTS A    *
+000070*                 RECORD COUNT AND A HASH TOTAL (THE SUMMED      *
+000080*                 NUMERIC PORTION OF TIM1) PER DATE1 VALUE, SO   *
+000090*                 THE COUNT CAN BE BALANCED AGAINST WHAT THE     *
+000100*                 OPERATORS EXPECT TO HAVE KEYED THAT DAY.       *
+000110*                                                                *
+000120*    MODIFICATION HISTORY                                       *
+000130*    ------------------------------------------------------     *
+000140*    2026-08-09  DK  ORIGINAL.                                  *
+000150*                                                                *
+000160*****************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. INBAL01.
+000190 AUTHOR. D. KUGEL.
+000200 INSTALLATION. DATA ENTRY SYSTEMS.
+000210 DATE-WRITTEN. 2026-08-09.
+000220 DATE-COMPILED.
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT TRAN-FILE ASSIGN TO "TRANLOG"
+000275         ORGANIZATION IS INDEXED
+000276         ACCESS MODE IS SEQUENTIAL
+000277         RECORD KEY IS TR-KEY
+000278         FILE STATUS IS WS-TRAN-STATUS.
+000280*
+000290     SELECT RPT-FILE ASSIGN TO "INBAL01.LST"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000305         FILE STATUS IS WS-RPT-STATUS.
+000310*
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340*****************************************************************
+000350*    TRAN-FILE - TRANSACTION LOG OF OPERATOR ENTRIES             *
+000360*****************************************************************
+000370 FD  TRAN-FILE
+000380     RECORDING MODE IS F
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY TRANREC.
+000410*
+000420*****************************************************************
+000430*    RPT-FILE - PRINTED CONTROL-TOTAL REPORT                     *
+000440*****************************************************************
+000450 FD  RPT-FILE
+000460     LABEL RECORDS ARE STANDARD.
+000470 01  RPT-RECORD                   PIC X(132).
+000480*
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-PRINT-LINE                PIC X(132).
+000510*
+000520 01  WS-TOTAL-VIEW REDEFINES WS-PRINT-LINE.
+000530     05  FILLER                  PIC X(04).
+000540     05  WS-T-LABEL1              PIC X(06).
+000550     05  WS-T-DATE1               PIC X(10).
+000560     05  FILLER                   PIC X(04).
+000570     05  WS-T-LABEL2              PIC X(13).
+000580     05  WS-T-COUNT               PIC ZZZZ9.
+000590     05  FILLER                   PIC X(04).
+000600     05  WS-T-LABEL3              PIC X(12).
+000610     05  WS-T-HASH                PIC Z(08)9.
+000620     05  FILLER                   PIC X(62).
+000630*
+000640 01  WS-SWITCHES.
+000650     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000660         88  END-OF-FILE                     VALUE "Y".
+000670*
+000671 01  WS-TRAN-STATUS               PIC X(02).
+000672     88  WS-TRAN-OK                           VALUE "00".
+000673*
+000674 01  WS-RPT-STATUS                PIC X(02).
+000675     88  WS-RPT-OK                            VALUE "00".
+000676*
+000680 01  WS-PREV-DATE1                PIC X(10)   VALUE SPACES.
+000690 01  WS-DATE-COUNT                PIC 9(05)   COMP VALUE ZERO.
+000700 01  WS-DATE-HASH                 PIC 9(09)   COMP VALUE ZERO.
+000710 01  WS-TIM1-NUM                  PIC 9(06).
+000720*
+000730 01  WS-GRAND-COUNT               PIC 9(07)   COMP VALUE ZERO.
+000740 01  WS-GRAND-HASH                PIC 9(09)   COMP VALUE ZERO.
+000750*
+000760 PROCEDURE DIVISION.
+000770*****************************************************************
+000780*    0000-MAINLINE                                               *
+000790*****************************************************************
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000820     PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-FILE
+000830     PERFORM 7000-PRINT-DATE-TOTAL
+000840     PERFORM 7500-PRINT-GRAND-TOTAL
+000850     PERFORM 9000-TERMINATE
+000860     GOBACK.
+000870*
+000880*****************************************************************
+000890*    1000-INITIALIZE - OPEN FILES AND PRINT REPORT HEADINGS      *
+000900*****************************************************************
+000910 1000-INITIALIZE.
+000920     OPEN INPUT TRAN-FILE
+000921     IF NOT WS-TRAN-OK
+000922         DISPLAY "unable to open TRANLOG, file status: "
+000923             WS-TRAN-STATUS
+000924         MOVE "Y" TO WS-EOF-SW
+000925         GO TO 1000-INITIALIZE-EXIT
+000926     END-IF
+000930     OPEN OUTPUT RPT-FILE
+000931     IF NOT WS-RPT-OK
+000932         DISPLAY "unable to open INBAL01.LST, file status: "
+000933             WS-RPT-STATUS
+000934         MOVE "Y" TO WS-EOF-SW
+000935         GO TO 1000-INITIALIZE-EXIT
+000936     END-IF
+000940     MOVE SPACES TO WS-PRINT-LINE
+000950     MOVE "END-OF-DAY CONTROL-TOTAL REPORT" TO WS-PRINT-LINE
+000960     WRITE RPT-RECORD FROM WS-PRINT-LINE
+000970     MOVE SPACES TO WS-PRINT-LINE
+000980     WRITE RPT-RECORD FROM WS-PRINT-LINE
+000990     PERFORM 2100-READ-TRAN-FILE.
+000995 1000-INITIALIZE-EXIT.
+000996     EXIT.
+001000*
+001010*****************************************************************
+001020*    2000-PROCESS-RECORDS - CONTROL-BREAK ON DATE1, ACCUMULATE   *
+001030*                           THE COUNT AND HASH TOTAL, AND READ   *
+001040*                           THE NEXT RECORD                      *
+001050*****************************************************************
+001060 2000-PROCESS-RECORDS.
+001070     IF TR-DATE1 NOT = WS-PREV-DATE1
+001080         AND WS-PREV-DATE1 NOT = SPACES
+001090         PERFORM 7000-PRINT-DATE-TOTAL
+001100     END-IF
+001110     MOVE TR-DATE1 TO WS-PREV-DATE1
+001120     MOVE TR-TIM1 TO WS-TIM1-NUM
+001130     ADD 1 TO WS-DATE-COUNT
+001140     ADD 1 TO WS-GRAND-COUNT
+001150     ADD WS-TIM1-NUM TO WS-DATE-HASH
+001160     ADD WS-TIM1-NUM TO WS-GRAND-HASH
+001170     PERFORM 2100-READ-TRAN-FILE.
+001180*
+001190*****************************************************************
+001200*    2100-READ-TRAN-FILE - READ THE NEXT TRANSACTION LOG RECORD  *
+001210*****************************************************************
+001220 2100-READ-TRAN-FILE.
+001230     READ TRAN-FILE
+001240         AT END
+001250             MOVE "Y" TO WS-EOF-SW
+001260     END-READ.
+001270*
+001280*****************************************************************
+001290*    7000-PRINT-DATE-TOTAL - PRINT THE COUNT AND HASH TOTAL FOR  *
+001300*                            THE DATE THAT JUST WENT OUT OF      *
+001310*                            CONTROL AND RESET THE RUNNING TOTAL *
+001320*****************************************************************
+001330 7000-PRINT-DATE-TOTAL.
+001340     IF WS-PREV-DATE1 NOT = SPACES
+001350         MOVE SPACES TO WS-PRINT-LINE
+001360         MOVE "DATE: " TO WS-T-LABEL1
+001370         MOVE WS-PREV-DATE1 TO WS-T-DATE1
+001380         MOVE "COUNT: " TO WS-T-LABEL2
+001390         MOVE WS-DATE-COUNT TO WS-T-COUNT
+001400         MOVE "HASH TOTAL: " TO WS-T-LABEL3
+001410         MOVE WS-DATE-HASH TO WS-T-HASH
+001420         WRITE RPT-RECORD FROM WS-PRINT-LINE
+001430     END-IF
+001440     MOVE ZERO TO WS-DATE-COUNT
+001450     MOVE ZERO TO WS-DATE-HASH.
+001460*
+001470*****************************************************************
+001480*    7500-PRINT-GRAND-TOTAL - PRINT THE OVERALL COUNT AND HASH   *
+001490*                             TOTAL ACROSS THE WHOLE LOG         *
+001500*****************************************************************
+001510 7500-PRINT-GRAND-TOTAL.
+001520     MOVE SPACES TO WS-PRINT-LINE
+001530     WRITE RPT-RECORD FROM WS-PRINT-LINE
+001540     MOVE SPACES TO WS-PRINT-LINE
+001550     MOVE "GRAND " TO WS-T-LABEL1
+001560     MOVE SPACES TO WS-T-DATE1
+001570     MOVE "COUNT: " TO WS-T-LABEL2
+001580     MOVE WS-GRAND-COUNT TO WS-T-COUNT
+001590     MOVE "HASH TOTAL: " TO WS-T-LABEL3
+001600     MOVE WS-GRAND-HASH TO WS-T-HASH
+001610     WRITE RPT-RECORD FROM WS-PRINT-LINE.
+001620*
+001630*****************************************************************
+001640*    9000-TERMINATE - CLOSE FILES                                *
+001650*****************************************************************
+001660 9000-TERMINATE.
+001670     CLOSE TRAN-FILE
+001680     CLOSE RPT-FILE.
