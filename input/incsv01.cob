@@ -0,0 +1,152 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID : INCSV01                                       *
+000040*    AUTHOR     : D. KUGEL                                      *
+000050*    FUNCTION   : BATCH EXTRACT.  READS THE TRANSACTION LOG AND  *
+000060*                 WRITES A COMMA-DELIMITED EXTRACT (VAR1,        *
+000070*                 FORMATTED DATE1, TIM1, OPERATOR ID) FOR        *
+000080*                 DOWNSTREAM SYSTEMS TO LOAD.                    *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    ------------------------------------------------------     *
+000120*    2026-08-09  DK  ORIGINAL.                                  *
+000130*                                                                *
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. INCSV01.
+000170 AUTHOR. D. KUGEL.
+000180 INSTALLATION. DATA ENTRY SYSTEMS.
+000190 DATE-WRITTEN. 2026-08-09.
+000200 DATE-COMPILED.
+000210*
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT TRAN-FILE ASSIGN TO "TRANLOG"
+000255         ORGANIZATION IS INDEXED
+000256         ACCESS MODE IS SEQUENTIAL
+000257         RECORD KEY IS TR-KEY
+000258         FILE STATUS IS WS-TRAN-STATUS.
+000260*
+000270     SELECT CSV-FILE ASSIGN TO "INCSV01.CSV"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000285         FILE STATUS IS WS-CSV-STATUS.
+000290*
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320*****************************************************************
+000330*    TRAN-FILE - TRANSACTION LOG OF OPERATOR ENTRIES             *
+000340*****************************************************************
+000350 FD  TRAN-FILE
+000360     RECORDING MODE IS F
+000370     LABEL RECORDS ARE STANDARD.
+000380     COPY TRANREC.
+000390*
+000400*****************************************************************
+000410*    CSV-FILE - COMMA-DELIMITED EXTRACT FOR DOWNSTREAM LOADING   *
+000420*****************************************************************
+000430 FD  CSV-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450 01  CSV-RECORD                  PIC X(51).
+000460*
+000470 WORKING-STORAGE SECTION.
+000480 01  WS-CSV-LINE                  PIC X(51).
+000485*
+000486 01  WS-VAR1-LEN                  PIC 9(02)   COMP.
+000487*
+000491 01  WS-TRAN-STATUS               PIC X(02).
+000492     88  WS-TRAN-OK                           VALUE "00".
+000493*
+000494 01  WS-CSV-STATUS                PIC X(02).
+000495     88  WS-CSV-OK                            VALUE "00".
+000496*
+000500 01  WS-SWITCHES.
+000510     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000520         88  END-OF-FILE                     VALUE "Y".
+000530*
+000540 PROCEDURE DIVISION.
+000550*****************************************************************
+000560*    0000-MAINLINE                                               *
+000570*****************************************************************
+000580 0000-MAINLINE.
+000590     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000600     PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-FILE
+000610     PERFORM 9000-TERMINATE
+000620     GOBACK.
+000630*
+000640*****************************************************************
+000650*    1000-INITIALIZE - OPEN THE LOG AND THE EXTRACT FILE         *
+000660*****************************************************************
+000670 1000-INITIALIZE.
+000680     OPEN INPUT TRAN-FILE
+000681     IF NOT WS-TRAN-OK
+000682         DISPLAY "unable to open TRANLOG, file status: "
+000683             WS-TRAN-STATUS
+000684         MOVE "Y" TO WS-EOF-SW
+000685         GO TO 1000-INITIALIZE-EXIT
+000686     END-IF
+000690     OPEN OUTPUT CSV-FILE
+000691     IF NOT WS-CSV-OK
+000692         DISPLAY "unable to open INCSV01.CSV, file status: "
+000693             WS-CSV-STATUS
+000694         MOVE "Y" TO WS-EOF-SW
+000695         GO TO 1000-INITIALIZE-EXIT
+000696     END-IF
+000700     PERFORM 2100-READ-TRAN-FILE.
+000705 1000-INITIALIZE-EXIT.
+000706     EXIT.
+000710*
+000720*****************************************************************
+000730*    2000-PROCESS-RECORDS - WRITE ONE CSV LINE PER LOG RECORD    *
+000740*                           AND READ THE NEXT RECORD             *
+000750*****************************************************************
+000760 2000-PROCESS-RECORDS.
+000770     PERFORM 6000-WRITE-CSV-LINE
+000780     PERFORM 2100-READ-TRAN-FILE.
+000790*
+000800*****************************************************************
+000810*    2100-READ-TRAN-FILE - READ THE NEXT TRANSACTION LOG RECORD  *
+000820*****************************************************************
+000830 2100-READ-TRAN-FILE.
+000840     READ TRAN-FILE
+000850         AT END
+000860             MOVE "Y" TO WS-EOF-SW
+000870     END-READ.
+000880*
+000890*****************************************************************
+000900*    6000-WRITE-CSV-LINE - BUILD AND WRITE ONE COMMA-DELIMITED   *
+000910*                          EXTRACT LINE                          *
+000920*****************************************************************
+000930 6000-WRITE-CSV-LINE.
+000932     MOVE 22 TO WS-VAR1-LEN
+000934     PERFORM 6100-SHORTEN-VAR1-LEN
+000936         UNTIL WS-VAR1-LEN = 1
+000938         OR TR-VAR1(WS-VAR1-LEN:1) NOT = SPACE
+000940     MOVE SPACES TO WS-CSV-LINE
+000942     STRING '"'                       DELIMITED BY SIZE
+000950            TR-VAR1(1:WS-VAR1-LEN)    DELIMITED BY SIZE
+000960            '",'                      DELIMITED BY SIZE
+000970            TR-DATE1                  DELIMITED BY SIZE
+000980            ','                       DELIMITED BY SIZE
+000990            TR-TIM1                   DELIMITED BY SIZE
+001000            ','                       DELIMITED BY SIZE
+001010            TR-OPERATOR-ID            DELIMITED BY SIZE
+001020         INTO WS-CSV-LINE
+001030     END-STRING
+001040     WRITE CSV-RECORD FROM WS-CSV-LINE.
+001041*
+001042*****************************************************************
+001043*    6100-SHORTEN-VAR1-LEN - DROP ONE TRAILING SPACE FROM THE    *
+001044*                            LENGTH USED TO STRING TR-VAR1 SO    *
+001045*                            THE QUOTED CSV FIELD DOES NOT       *
+001046*                            CARRY TRAILING PAD CHARACTERS       *
+001047*****************************************************************
+001048 6100-SHORTEN-VAR1-LEN.
+001049     SUBTRACT 1 FROM WS-VAR1-LEN.
+001050*
+001060*****************************************************************
+001070*    9000-TERMINATE - CLOSE FILES                                *
+001080*****************************************************************
+001090 9000-TERMINATE.
+001100     CLOSE TRAN-FILE
+001110     CLOSE CSV-FILE.
