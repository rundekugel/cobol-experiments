@@ -0,0 +1,188 @@
+000010*****************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID : INRPT01                                       *
+000040*    AUTHOR     : D. KUGEL                                      *
+000050*    FUNCTION   : BATCH REPORT.  READS THE OPERATOR TRANSACTION  *
+000060*                 LOG SEQUENTIALLY AND PRINTS A DAILY SUMMARY -  *
+000070*                 A COUNT OF ENTRIES PER DATE1 VALUE, AND A      *
+000080*                 LISTING OF EACH VAR1 WITH ITS TIM1.            *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    ------------------------------------------------------     *
+000120*    2026-08-09  DK  ORIGINAL.                                  *
+000125*    2026-08-09  DK  ADDED OPERATOR ID TO THE DETAIL LINE NOW   *
+000126*                    THAT TRANREC CARRIES IT.                   *
+000127*    2026-08-09  DK  TRAN-FILE IS NOW INDEXED - READ SEQUENTIAL *
+000128*                    BY KEY SO THE REPORT STAYS IN DATE ORDER.  *
+000130*                                                                *
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. INRPT01.
+000170 AUTHOR. D. KUGEL.
+000180 INSTALLATION. DATA ENTRY SYSTEMS.
+000190 DATE-WRITTEN. 2026-08-09.
+000200 DATE-COMPILED.
+000210*
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT TRAN-FILE ASSIGN TO "TRANLOG"
+000255         ORGANIZATION IS INDEXED
+000256         ACCESS MODE IS SEQUENTIAL
+000257         RECORD KEY IS TR-KEY
+000258         FILE STATUS IS WS-TRAN-STATUS.
+000270*
+000280     SELECT RPT-FILE ASSIGN TO "INRPT01.LST"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000295         FILE STATUS IS WS-RPT-STATUS.
+000300*
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330*****************************************************************
+000340*    TRAN-FILE - TRANSACTION LOG OF OPERATOR ENTRIES             *
+000350*****************************************************************
+000360 FD  TRAN-FILE
+000370     RECORDING MODE IS F
+000380     LABEL RECORDS ARE STANDARD.
+000390     COPY TRANREC.
+000400*
+000410*****************************************************************
+000420*    RPT-FILE - PRINTED DAILY SUMMARY                            *
+000430*****************************************************************
+000440 FD  RPT-FILE
+000450     LABEL RECORDS ARE STANDARD.
+000460 01  RPT-RECORD                  PIC X(132).
+000470*
+000480 WORKING-STORAGE SECTION.
+000490 01  WS-PRINT-LINE                PIC X(132).
+000500*
+000510 01  WS-DETAIL-VIEW REDEFINES WS-PRINT-LINE.
+000520     05  FILLER                  PIC X(04).
+000530     05  WS-D-VAR1               PIC X(22).
+000540     05  FILLER                  PIC X(04).
+000550     05  WS-D-TIM1               PIC X(06).
+000555     05  FILLER                  PIC X(04).
+000557     05  WS-D-OPID               PIC X(08).
+000560     05  FILLER                  PIC X(84).
+000570*
+000580 01  WS-TOTAL-VIEW REDEFINES WS-PRINT-LINE.
+000590     05  FILLER                  PIC X(04).
+000600     05  WS-T-LABEL1             PIC X(06).
+000610     05  WS-T-DATE1              PIC X(10).
+000620     05  FILLER                  PIC X(04).
+000630     05  WS-T-LABEL2             PIC X(13).
+000640     05  WS-T-COUNT              PIC ZZZZ9.
+000650     05  FILLER                  PIC X(85).
+000660*
+000670 01  WS-SWITCHES.
+000680     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000690         88  END-OF-FILE                     VALUE "Y".
+000700*
+000701 01  WS-TRAN-STATUS               PIC X(02).
+000702     88  WS-TRAN-OK                           VALUE "00".
+000703*
+000704 01  WS-RPT-STATUS                PIC X(02).
+000705     88  WS-RPT-OK                            VALUE "00".
+000706*
+000710 01  WS-PREV-DATE1                PIC X(10)   VALUE SPACES.
+000720 01  WS-DATE-COUNT                PIC 9(05)   COMP VALUE ZERO.
+000730*
+000740 PROCEDURE DIVISION.
+000750*****************************************************************
+000760*    0000-MAINLINE                                               *
+000770*****************************************************************
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000800     PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-FILE
+000810     PERFORM 7000-PRINT-DATE-TOTAL
+000820     PERFORM 9000-TERMINATE
+000830     GOBACK.
+000840*
+000850*****************************************************************
+000860*    1000-INITIALIZE - OPEN FILES AND PRINT REPORT HEADINGS      *
+000870*****************************************************************
+000880 1000-INITIALIZE.
+000890     OPEN INPUT TRAN-FILE
+000892     IF NOT WS-TRAN-OK
+000893         DISPLAY "unable to open TRANLOG, file status: "
+000894             WS-TRAN-STATUS
+000895         MOVE "Y" TO WS-EOF-SW
+000896         GO TO 1000-INITIALIZE-EXIT
+000897     END-IF
+000900     OPEN OUTPUT RPT-FILE
+000901     IF NOT WS-RPT-OK
+000902         DISPLAY "unable to open INRPT01.LST, file status: "
+000903             WS-RPT-STATUS
+000904         MOVE "Y" TO WS-EOF-SW
+000905         GO TO 1000-INITIALIZE-EXIT
+000906     END-IF
+000910     MOVE SPACES TO WS-PRINT-LINE
+000920     MOVE "DAILY TRANSACTION LOG SUMMARY" TO WS-PRINT-LINE
+000930     WRITE RPT-RECORD FROM WS-PRINT-LINE
+000940     MOVE SPACES TO WS-PRINT-LINE
+000950     WRITE RPT-RECORD FROM WS-PRINT-LINE
+000960     MOVE SPACES TO WS-PRINT-LINE
+000970     MOVE "    VAR1                      TIM1      OPID" TO
+000975         WS-PRINT-LINE
+000980     WRITE RPT-RECORD FROM WS-PRINT-LINE
+000990     PERFORM 2100-READ-TRAN-FILE.
+000991 1000-INITIALIZE-EXIT.
+000992     EXIT.
+001000*
+001010*****************************************************************
+001020*    2000-PROCESS-RECORDS - CONTROL-BREAK ON DATE1, PRINT EACH   *
+001030*                           ENTRY, AND READ THE NEXT RECORD      *
+001040*****************************************************************
+001050 2000-PROCESS-RECORDS.
+001060     IF TR-DATE1 NOT = WS-PREV-DATE1
+001065         AND WS-PREV-DATE1 NOT = SPACES
+001070         PERFORM 7000-PRINT-DATE-TOTAL
+001080     END-IF
+001090     MOVE TR-DATE1 TO WS-PREV-DATE1
+001100     ADD 1 TO WS-DATE-COUNT
+001110     PERFORM 6000-PRINT-DETAIL-LINE
+001120     PERFORM 2100-READ-TRAN-FILE.
+001130*
+001140*****************************************************************
+001150*    2100-READ-TRAN-FILE - READ THE NEXT TRANSACTION LOG RECORD  *
+001160*****************************************************************
+001170 2100-READ-TRAN-FILE.
+001180     READ TRAN-FILE
+001190         AT END
+001200             MOVE "Y" TO WS-EOF-SW
+001210     END-READ.
+001220*
+001230*****************************************************************
+001240*    6000-PRINT-DETAIL-LINE - PRINT ONE VAR1/TIM1 DETAIL LINE    *
+001250*****************************************************************
+001260 6000-PRINT-DETAIL-LINE.
+001270     MOVE SPACES TO WS-PRINT-LINE
+001280     MOVE TR-VAR1 TO WS-D-VAR1
+001290     MOVE TR-TIM1 TO WS-D-TIM1
+001295     MOVE TR-OPERATOR-ID TO WS-D-OPID
+001300     WRITE RPT-RECORD FROM WS-PRINT-LINE.
+001310*
+001320*****************************************************************
+001330*    7000-PRINT-DATE-TOTAL - PRINT THE ENTRY COUNT FOR THE DATE  *
+001340*                            THAT JUST WENT OUT OF CONTROL AND   *
+001350*                            RESET THE RUNNING COUNT             *
+001360*****************************************************************
+001370 7000-PRINT-DATE-TOTAL.
+001380     IF WS-PREV-DATE1 NOT = SPACES
+001390         MOVE SPACES TO WS-PRINT-LINE
+001400         MOVE "DATE: " TO WS-T-LABEL1
+001410         MOVE WS-PREV-DATE1 TO WS-T-DATE1
+001420         MOVE "ENTRY COUNT: " TO WS-T-LABEL2
+001430         MOVE WS-DATE-COUNT TO WS-T-COUNT
+001440         WRITE RPT-RECORD FROM WS-PRINT-LINE
+001450         MOVE SPACES TO WS-PRINT-LINE
+001460         WRITE RPT-RECORD FROM WS-PRINT-LINE
+001470     END-IF
+001480     MOVE ZERO TO WS-DATE-COUNT.
+001490*
+001500*****************************************************************
+001510*    9000-TERMINATE - CLOSE FILES                                *
+001520*****************************************************************
+001530 9000-TERMINATE.
+001540     CLOSE TRAN-FILE
+001550     CLOSE RPT-FILE.
