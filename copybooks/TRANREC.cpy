@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*    TRANREC - TRANSACTION LOG RECORD LAYOUT                    *
+000030*               SHARED BY EVERY PROGRAM THAT READS OR WRITES    *
+000040*               THE OPERATOR-ENTRY TRANSACTION LOG.             *
+000050*    MODIFICATION HISTORY                                       *
+000060*    ------------------------------------------------------     *
+000070*    2026-08-09  DK  ORIGINAL - EXTRACTED FROM INPUT.COB WHEN    *
+000080*                    INRPT01 BECAME A SECOND CONSUMER.           *
+000090*    2026-08-09  DK  ADDED TR-OPERATOR-ID FOR THE AUDIT TRAIL.   *
+000093*    2026-08-09  DK  ADDED TR-KEY (CCYYMMDD + HHMMSS) AS THE     *
+000094*                    RECORD KEY FOR THE INDEXED LOG.             *
+000095*****************************************************************
+000100 01  TRAN-RECORD.
+000105     05  TR-KEY.
+000106         10  TR-KEY-DATE1    PIC 9(08).
+000107         10  TR-KEY-TIM1     PIC 9(06).
+000110     05  TR-VAR1             PIC X(22).
+000120     05  TR-DATE1            PIC X(10).
+000130     05  TR-TIM1             PIC X(06).
+000140     05  TR-OPERATOR-ID      PIC X(08).
