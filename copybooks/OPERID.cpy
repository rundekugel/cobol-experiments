@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*    OPERID - OPERATOR/TERMINAL IDENTIFICATION FIELD             *
+000030*              SHARED BY EVERY DATA-ENTRY PROGRAM SO OPERATOR    *
+000040*              ID IS CAPTURED AND CARRIED THE SAME WAY ACROSS    *
+000050*              THE SUITE.                                        *
+000060*    MODIFICATION HISTORY                                       *
+000070*    ------------------------------------------------------     *
+000080*    2026-08-09  DK  ORIGINAL.                                  *
+000090*****************************************************************
+000100 01  OPERATOR-ID                 PIC X(08).
