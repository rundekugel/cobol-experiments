@@ -1,12 +1,78 @@
-*> test 2 compile with "cobc -x -free <filename>
-identification division.
-program-id. hello2.
-procedure division.
-display
-  "Hello!"
-  "world"
-  "\r\n c-style new line doesn't work here!"
-end-display
-display "asdf"
-display "new line"
-goback.
+000010*****************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID : HELLO2                                        *
+000040*    AUTHOR     : D. KUGEL                                      *
+000050*    FUNCTION   : MENU DRIVER.  ONE FRONT DOOR INTO THE DATA     *
+000060*                 ENTRY SUITE - CALLS INPUT01 TO RUN AN ENTRY    *
+000070*                 SESSION, CHECKS ITS RETURN CODE, AND LETS THE  *
+000080*                 OPERATOR CHOOSE TO RUN ANOTHER SESSION OR      *
+000090*                 EXIT CLEANLY.                                  *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    ------------------------------------------------------     *
+000130*    2026-08-09  DK  REWORKED FROM A STANDALONE GREETING INTO    *
+000140*                    A MENU DRIVER THAT CALLS THE DATA-ENTRY     *
+000150*                    PROGRAM SO OPERATORS NO LONGER NEED TO      *
+000160*                    KNOW WHICH SOURCE MEMBER TO RUN DIRECTLY.   *
+000170*                                                                *
+000180*****************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLO2.
+000210 AUTHOR. D. KUGEL.
+000220 INSTALLATION. DATA ENTRY SYSTEMS.
+000230 DATE-WRITTEN. 2026-08-09.
+000240 DATE-COMPILED.
+000250*
+000260 ENVIRONMENT DIVISION.
+000270*
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+000300 01  WS-MENU-CHOICE              PIC X(01).
+000310     88  WS-RUN-AGAIN                         VALUE "Y" "y".
+000320*
+000330 01  WS-EXIT-SW                  PIC X(01)    VALUE "N".
+000340     88  WS-DONE                              VALUE "Y".
+000350*
+000360 01  WS-CALLED-RETURN-CODE       PIC 9(04)    COMP.
+000370*
+000380 PROCEDURE DIVISION.
+000390*****************************************************************
+000400*    0000-MAINLINE                                               *
+000410*****************************************************************
+000420 0000-MAINLINE.
+000430     DISPLAY "Hello!"
+000440     PERFORM 1000-RUN-MENU UNTIL WS-DONE
+000450     GOBACK.
+000460*
+000470*****************************************************************
+000480*    1000-RUN-MENU - RUN ONE DATA-ENTRY SESSION AND ASK THE      *
+000490*                    OPERATOR WHETHER TO RUN ANOTHER             *
+000500*****************************************************************
+000510 1000-RUN-MENU.
+000520     PERFORM 2000-CALL-INPUT01
+000530     PERFORM 3000-ASK-RUN-AGAIN.
+000540*
+000550*****************************************************************
+000560*    2000-CALL-INPUT01 - CALL THE DATA-ENTRY PROGRAM AND CHECK   *
+000570*                        ITS RETURN CODE                         *
+000580*****************************************************************
+000590 2000-CALL-INPUT01.
+000600     CALL "INPUT01"
+000610     MOVE RETURN-CODE TO WS-CALLED-RETURN-CODE
+000620     IF WS-CALLED-RETURN-CODE = ZERO
+000630         DISPLAY "data entry session completed normally."
+000640     ELSE
+000650         DISPLAY "data entry session ended with return code: "
+000660             WS-CALLED-RETURN-CODE
+000670     END-IF.
+000680*
+000690*****************************************************************
+000700*    3000-ASK-RUN-AGAIN - LET THE OPERATOR CHOOSE TO RUN         *
+000710*                         ANOTHER SESSION OR EXIT                *
+000720*****************************************************************
+000730 3000-ASK-RUN-AGAIN.
+000740     DISPLAY "run another entry session? (Y/N):"
+000750     ACCEPT WS-MENU-CHOICE
+000760     IF NOT WS-RUN-AGAIN
+000770         MOVE "Y" TO WS-EXIT-SW
+000780     END-IF.
